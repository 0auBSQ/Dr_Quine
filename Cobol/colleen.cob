@@ -1,62 +1,272 @@
 000000*COBOL la vie
-000010 IDENTIFICATION DIVISION.
-000020 PROGRAM-ID. colleen.
-000030 DATA DIVISION.
-000040 WORKING-STORAGE SECTION.
-000050 01 s-tbl.
-000060     10 s pic x(44) occurs 31.
-000070 01 i pic 9(2).
-000080 01 j pic 9(2).
+000005 IDENTIFICATION DIVISION.
+000010 PROGRAM-ID. colleen.
+000015 ENVIRONMENT DIVISION.
+000016 INPUT-OUTPUT SECTION.
+000017 FILE-CONTROL.
+000018 SELECT colret ASSIGN TO DYNAMIC out-fn
+000019     ORGANIZATION IS LINE SEQUENTIAL.
+000029 SELECT audit ASSIGN TO DYNAMIC aud-fn
+000029     ORGANIZATION IS LINE SEQUENTIAL
+000029     FILE STATUS IS afs.
+000020 DATA DIVISION.
+000021 FILE SECTION.
+000022 FD colret.
+000023 01 ct pic x(72).
+000029 FD audit.
+000029 01 alog pic x(80).
+000024 WORKING-STORAGE SECTION.
+000025 COPY stbl REPLACING
+000026     ==WIDTH== BY ==72==
+000027     ==COUNT== BY ==208==
+000028     ==CTRSIZE== BY ==3==.
+000029 01 afs pic xx.
+000029 01 ats pic x(21).
+000029 01 reccnt pic z(3)9.
+000029 01 out-fn pic x(40) value space.
+000029 01 env-fn pic x(40) value space.
+000029 01 aud-fn pic x(40) value space.
+000029 01 aenv-fn pic x(40) value space.
 000090 PROCEDURE DIVISION.
 000100*    COBOL > NodeJS
-000110     MOVE "000000*COBOL la vie" to s(01)
-000110     MOVE "000010 IDENTIFICATION DIVISION." to s(02)
-000110     MOVE "000020 PROGRAM-ID. colleen." to s(03)
-000110     MOVE "000030 DATA DIVISION." to s(04)
-000110     MOVE "000040 WORKING-STORAGE SECTION." to s(05)
-000110     MOVE "000050 01 s-tbl." to s(06)
-000110     MOVE "000060     10 s pic x(44) occurs 31." to s(07)
-000110     MOVE "000070 01 i pic 9(2)." to s(08)
-000110     MOVE "000080 01 j pic 9(2)." to s(09)
-000110     MOVE "000090 PROCEDURE DIVISION." to s(10)
-000110     MOVE "000100*    COBOL > NodeJS" to s(11)
-000110     MOVE "000120     PERFORM VARYING i" to s(12)
-000110     MOVE "000130     FROM 1 BY 1 UNTIL i > 31" to s(13)
-000110     MOVE "000140         DISPLAY" to s(14)
-000110     MOVE "000150         FUNCTION TRIM(s(i))" to s(15)
-000110     MOVE "000160         IF i = 11" to s(16)
-000110     MOVE "000170             PERFORM VARYING j" to s(17)
-000110     MOVE "000180             FROM 1 BY 1 UNTIL j > 31" to s(18)
-000110     MOVE "000190                 DISPLAY" to s(19)
-000110     MOVE "000200                 '000110     MOVE '" to s(20)
-000110     MOVE "000210                 x'22'" to s(21)
-000110     MOVE "000220                 FUNCTION TRIM(s(j))" to s(22)
-000110     MOVE "000230                 x'22'" to s(23)
-000110     MOVE "000240                 ' to s('j')'" to s(24)
-000110     MOVE "000250             END-PERFORM" to s(25)
-000110     MOVE "000260         END-IF" to s(26)
-000110     MOVE "000270     END-PERFORM" to s(27)
-000110     MOVE "000280 STOP RUN." to s(28)
-000110     MOVE "000290 END PROGRAM colleen." to s(29)
-000110     MOVE "000300 PROGRAM-ID. extra." to s(30)
-000110     MOVE "000310 END PROGRAM extra." to s(31)
-000120     PERFORM VARYING i
-000130     FROM 1 BY 1 UNTIL i > 31
-000140         DISPLAY
-000150         FUNCTION TRIM(s(i))
-000160         IF i = 11
-000170             PERFORM VARYING j
-000180             FROM 1 BY 1 UNTIL j > 31
-000190                 DISPLAY
-000200                 '000110     MOVE '
-000210                 x'22'
-000220                 FUNCTION TRIM(s(j))
-000230                 x'22'
-000240                 ' to s('j')'
-000250             END-PERFORM
-000260         END-IF
-000270     END-PERFORM
-000280 STOP RUN.
-000290 END PROGRAM colleen.
-000300 PROGRAM-ID. extra.
-000310 END PROGRAM extra.
+000101     ACCEPT env-fn FROM ENVIRONMENT
+000101         'COLLEEN_OUT_FILE'
+000102     IF env-fn NOT = SPACES
+000102         MOVE env-fn TO out-fn
+000102     ELSE
+000102         MOVE 'Col_kid.cob' TO out-fn
+000102     END-IF
+000103     ACCEPT aenv-fn FROM ENVIRONMENT
+000103         'AUDIT_LOG_FILE'
+000104     IF aenv-fn NOT = SPACES
+000104         MOVE aenv-fn TO aud-fn
+000104     ELSE
+000104         MOVE 'Audit.log' TO aud-fn
+000104     END-IF
+000105     OPEN OUTPUT colret
+000110 MOVE "000000*COBOL la vie" to s(001)
+000110 MOVE "000005 IDENTIFICATION DIVISION." to s(002)
+000110 MOVE "000010 PROGRAM-ID. colleen." to s(003)
+000110 MOVE "000015 ENVIRONMENT DIVISION." to s(004)
+000110 MOVE "000016 INPUT-OUTPUT SECTION." to s(005)
+000110 MOVE "000017 FILE-CONTROL." to s(006)
+000110 MOVE "000018 SELECT colret ASSIGN TO DYNAMIC out-fn" to s(007)
+000110 MOVE "000019     ORGANIZATION IS LINE SEQUENTIAL." to s(008)
+000110 MOVE "000029 SELECT audit ASSIGN TO DYNAMIC aud-fn" to s(009)
+000110 MOVE "000029     ORGANIZATION IS LINE SEQUENTIAL" to s(010)
+000110 MOVE "000029     FILE STATUS IS afs." to s(011)
+000110 MOVE "000020 DATA DIVISION." to s(012)
+000110 MOVE "000021 FILE SECTION." to s(013)
+000110 MOVE "000022 FD colret." to s(014)
+000110 MOVE "000023 01 ct pic x(72)." to s(015)
+000110 MOVE "000029 FD audit." to s(016)
+000110 MOVE "000029 01 alog pic x(80)." to s(017)
+000110 MOVE "000024 WORKING-STORAGE SECTION." to s(018)
+000110 MOVE "000025 COPY stbl REPLACING" to s(019)
+000110 MOVE "000026     ==WIDTH== BY ==72==" to s(020)
+000110 MOVE "000027     ==COUNT== BY ==208==" to s(021)
+000110 MOVE "000028     ==CTRSIZE== BY ==3==." to s(022)
+000110 MOVE "000029 01 afs pic xx." to s(023)
+000110 MOVE "000029 01 ats pic x(21)." to s(024)
+000110 MOVE "000029 01 reccnt pic z(3)9." to s(025)
+000110 MOVE "000029 01 out-fn pic x(40) value space." to s(026)
+000110 MOVE "000029 01 env-fn pic x(40) value space." to s(027)
+000110 MOVE "000029 01 aud-fn pic x(40) value space." to s(028)
+000110 MOVE "000029 01 aenv-fn pic x(40) value space." to s(029)
+000110 MOVE "000090 PROCEDURE DIVISION." to s(030)
+000110 MOVE "000100*    COBOL > NodeJS" to s(031)
+000110 MOVE "000101     ACCEPT env-fn FROM ENVIRONMENT" to s(032)
+000110 MOVE "000101         'COLLEEN_OUT_FILE'" to s(033)
+000110 MOVE "000102     IF env-fn NOT = SPACES" to s(034)
+000110 MOVE "000102         MOVE env-fn TO out-fn" to s(035)
+000110 MOVE "000102     ELSE" to s(036)
+000110 MOVE "000102         MOVE 'Col_kid.cob' TO out-fn" to s(037)
+000110 MOVE "000102     END-IF" to s(038)
+000110 MOVE "000103     ACCEPT aenv-fn FROM ENVIRONMENT" to s(039)
+000110 MOVE "000103         'AUDIT_LOG_FILE'" to s(040)
+000110 MOVE "000104     IF aenv-fn NOT = SPACES" to s(041)
+000110 MOVE "000104         MOVE aenv-fn TO aud-fn" to s(042)
+000110 MOVE "000104     ELSE" to s(043)
+000110 MOVE "000104         MOVE 'Audit.log' TO aud-fn" to s(044)
+000110 MOVE "000104     END-IF" to s(045)
+000110 MOVE "000105     OPEN OUTPUT colret" to s(046)
+000110 MOVE "000110 PERFORM VARYING j" to s(151)
+000110 MOVE "000110     FROM 1 BY 1 UNTIL j > 46" to s(152)
+000110 MOVE "000110     PERFORM CHECK-BOUND-J-TGT" to s(153)
+000110 MOVE "000110     STRING'000110 MOVE 'x'22'" to s(154)
+000110 MOVE "000110     FUNCTION TRIM(s(j))x'22'" to s(155)
+000110 MOVE "000110     ' to s('j')'into s(j+ 46)" to s(156)
+000110 MOVE "000110 END-PERFORM" to s(157)
+000110 MOVE "000110 PERFORM VARYING i" to s(158)
+000110 MOVE "000110     FROM 151 BY 1 UNTIL i > 208" to s(159)
+000110 MOVE "000110     PERFORM CHECK-BOUND-I-TGT" to s(160)
+000110 MOVE "000110     STRING'000110 MOVE 'x'22'" to s(161)
+000110 MOVE "000110     FUNCTION TRIM(s(i))x'22'" to s(162)
+000110 MOVE "000110     ' to s('i')'into s(i- 58)" to s(163)
+000110 MOVE "000110 END-PERFORM" to s(164)
+000110 MOVE "000120 PERFORM VARYING i" to s(165)
+000110 MOVE "000120     FROM 1 BY 1 UNTIL i > 208" to s(166)
+000110 MOVE "000120     PERFORM CHECK-BOUND-I" to s(167)
+000110 MOVE "000120     DISPLAY FUNCTION TRIM(s(i))" to s(168)
+000110 MOVE "000120     MOVE s(i) TO ct" to s(169)
+000110 MOVE "000120     WRITE ct" to s(170)
+000110 MOVE "000120 END-PERFORM" to s(171)
+000110 MOVE "000271     MOVE FUNCTION CURRENT-DATE TO ats" to s(172)
+000110 MOVE "000272     COMPUTE reccnt = i - 1" to s(173)
+000110 MOVE "000273     CLOSE colret" to s(174)
+000110 MOVE "000274     MOVE SPACES TO alog" to s(175)
+000110 MOVE "000275     STRING ats x'20' 'COLLEEN' x'20'" to s(176)
+000110 MOVE "000276        FUNCTION TRIM(out-fn) x'20' reccnt" to s(177)
+000110 MOVE "000277         INTO alog" to s(178)
+000110 MOVE "000278     OPEN EXTEND audit" to s(179)
+000110 MOVE "000279     IF afs NOT = '00'" to s(180)
+000110 MOVE "000280         OPEN OUTPUT audit" to s(181)
+000110 MOVE "000281     END-IF" to s(182)
+000110 MOVE "000282     WRITE alog" to s(183)
+000110 MOVE "000283     CLOSE audit" to s(184)
+000110 MOVE "000284     CALL 'extra' USING s-tbl i" to s(185)
+000110 MOVE "000285 STOP RUN." to s(186)
+000110 MOVE "000286 CHECK-BOUND-I." to s(187)
+000110 MOVE "000287     IF i > 208" to s(188)
+000110 MOVE "000288         DISPLAY 'TABLE CAPACITY '" to s(189)
+000110 MOVE "000289             'EXCEEDED'" to s(190)
+000110 MOVE "000290         MOVE 99 TO RETURN-CODE" to s(191)
+000110 MOVE "000291         STOP RUN" to s(192)
+000110 MOVE "000292     END-IF." to s(193)
+000110 MOVE "000301 CHECK-BOUND-J-TGT." to s(194)
+000110 MOVE "000302     IF j + 46 > 208" to s(195)
+000110 MOVE "000303         DISPLAY 'TABLE CAPACITY '" to s(196)
+000110 MOVE "000304             'EXCEEDED'" to s(197)
+000110 MOVE "000305         MOVE 99 TO RETURN-CODE" to s(198)
+000110 MOVE "000306         STOP RUN" to s(199)
+000110 MOVE "000307     END-IF." to s(200)
+000110 MOVE "000308 CHECK-BOUND-I-TGT." to s(201)
+000110 MOVE "000309     IF i - 58 > 208 OR i - 58 < 1" to s(202)
+000110 MOVE "000310         DISPLAY 'TABLE CAPACITY '" to s(203)
+000110 MOVE "000311             'EXCEEDED'" to s(204)
+000110 MOVE "000312         MOVE 99 TO RETURN-CODE" to s(205)
+000110 MOVE "000313         STOP RUN" to s(206)
+000110 MOVE "000314     END-IF." to s(207)
+000110 MOVE "000315 END PROGRAM colleen." to s(208)
+000110 PERFORM VARYING j
+000110     FROM 1 BY 1 UNTIL j > 46
+000110     PERFORM CHECK-BOUND-J-TGT
+000110     STRING'000110 MOVE 'x'22'
+000110     FUNCTION TRIM(s(j))x'22'
+000110     ' to s('j')'into s(j+ 46)
+000110 END-PERFORM
+000110 PERFORM VARYING i
+000110     FROM 151 BY 1 UNTIL i > 208
+000110     PERFORM CHECK-BOUND-I-TGT
+000110     STRING'000110 MOVE 'x'22'
+000110     FUNCTION TRIM(s(i))x'22'
+000110     ' to s('i')'into s(i- 58)
+000110 END-PERFORM
+000120 PERFORM VARYING i
+000120     FROM 1 BY 1 UNTIL i > 208
+000120     PERFORM CHECK-BOUND-I
+000120     DISPLAY FUNCTION TRIM(s(i))
+000120     MOVE s(i) TO ct
+000120     WRITE ct
+000120 END-PERFORM
+000271     MOVE FUNCTION CURRENT-DATE TO ats
+000272     COMPUTE reccnt = i - 1
+000273     CLOSE colret
+000274     MOVE SPACES TO alog
+000275     STRING ats x'20' 'COLLEEN' x'20'
+000276        FUNCTION TRIM(out-fn) x'20' reccnt
+000277         INTO alog
+000278     OPEN EXTEND audit
+000279     IF afs NOT = '00'
+000280         OPEN OUTPUT audit
+000281     END-IF
+000282     WRITE alog
+000283     CLOSE audit
+000284     CALL 'extra' USING s-tbl i
+000285 STOP RUN.
+000286 CHECK-BOUND-I.
+000287     IF i > 208
+000288         DISPLAY 'TABLE CAPACITY '
+000289             'EXCEEDED'
+000290         MOVE 99 TO RETURN-CODE
+000291         STOP RUN
+000292     END-IF.
+000301 CHECK-BOUND-J-TGT.
+000302     IF j + 46 > 208
+000303         DISPLAY 'TABLE CAPACITY '
+000304             'EXCEEDED'
+000305         MOVE 99 TO RETURN-CODE
+000306         STOP RUN
+000307     END-IF.
+000308 CHECK-BOUND-I-TGT.
+000309     IF i - 58 > 208 OR i - 58 < 1
+000310         DISPLAY 'TABLE CAPACITY '
+000311             'EXCEEDED'
+000312         MOVE 99 TO RETURN-CODE
+000313         STOP RUN
+000314     END-IF.
+000315 END PROGRAM colleen.
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. extra.
+000320*    Re-derives colleen's self-print from its own s-tbl and
+000330*    checks each entry against colleen.cob's actual source text,
+000340*    so an edit to one of the 208 MOVE statements that forgets
+000350*    to keep the matching s(i) in step gets caught, not shipped.
+000352*    s-tbl now mirrors the physical file index-for-index (see
+000354*    gen_colleen.py), so the check is a straight line-by-line
+000356*    compare -- no header/tail offset arithmetic needed.
+000358*    Also prints a trailer summary (line count, checksum) over
+000360*    the s-tbl entries colleen actually wrote.
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT csrc ASSIGN TO 'colleen.cob'
+000410     ORGANIZATION IS LINE SEQUENTIAL
+000420     FILE STATUS IS cfs.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD csrc.
+000460 01 cline pic x(80).
+000470 WORKING-STORAGE SECTION.
+000480 01 cfs pic xx.
+000490 01 flines.
+000500     10 fline pic x(80) occurs 208.
+000510 01 k pic 9(3).
+000520 01 bad pic 9(3) value zero.
+000522 01 lcount pic 9(3) value zero.
+000524 01 cks pic 9(6) value zero.
+000530 LINKAGE SECTION.
+000540 01 lk-tbl.
+000550     10 lk-s pic x(72) occurs 208.
+000555 01 lk-i pic 9(3).
+000560 PROCEDURE DIVISION USING lk-tbl lk-i.
+000570     OPEN INPUT csrc
+000580     PERFORM VARYING k FROM 1 BY 1 UNTIL k > 208
+000590         READ csrc INTO fline(k)
+000600             AT END EXIT PERFORM
+000610         END-READ
+000620     END-PERFORM
+000630     CLOSE csrc
+000640     PERFORM VARYING k FROM 1 BY 1 UNTIL k > 208
+000700         IF FUNCTION TRIM(lk-s(k)) NOT =
+000710            FUNCTION TRIM(fline(k))
+000720             ADD 1 TO bad
+000730             DISPLAY 'EXTRA: s(' k ') <> line ' k
+000740                 ': ' FUNCTION TRIM(fline(k))
+000750         END-IF
+000760     END-PERFORM
+000770     IF bad > 0
+000780         DISPLAY 'EXTRA: ' bad ' discrepancy(ies) found'
+000790         MOVE bad TO RETURN-CODE
+000800     ELSE
+000810         DISPLAY 'EXTRA: colleen self-print verified OK'
+000820     END-IF
+000822     COMPUTE lcount = lk-i - 1
+000824     PERFORM VARYING k FROM 1 BY 1 UNTIL k > lcount
+000826         ADD FUNCTION LENGTH(FUNCTION TRIM(lk-s(k))) TO cks
+000828     END-PERFORM
+000830     DISPLAY '---- COLLEEN TRAILER ----'
+000832     DISPLAY 'LINES PRINTED: ' lcount
+000834     DISPLAY 'CHECKSUM: ' cks
+000836     EXIT PROGRAM.
+000840 END PROGRAM extra.
