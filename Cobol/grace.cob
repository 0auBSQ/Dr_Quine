@@ -6,85 +6,391 @@
 000030 ENVIRONMENT DIVISION.
 000040 INPUT-OUTPUT SECTION.
 000050 FILE-CONTROL.
-000050 SELECT retfd ASSIGN TO 'Grace_kid.cob'
+000050 SELECT retfd ASSIGN TO DYNAMIC out-fn
 000050 ORGANIZATION IS LINE SEQUENTIAL.
+000051 SELECT grace-log ASSIGN TO 'Grace.log'
+000051     ORGANIZATION IS LINE SEQUENTIAL
+000051     FILE STATUS IS gls.
+000052 SELECT wckpt ASSIGN TO 'Grace_wr.ckpt'
+000052     ORGANIZATION IS LINE SEQUENTIAL
+000052     FILE STATUS IS wcfs.
+000053 SELECT audit ASSIGN TO DYNAMIC aud-fn
+000053     ORGANIZATION IS LINE SEQUENTIAL
+000053     FILE STATUS IS adfs.
 000060 DATA DIVISION.
 000070 FILE SECTION.
 000070 FD retfd.
 000070 01 t pic x(70).
-000070 WORKING-STORAGE SECTION.
-000070 01 s-tbl.
-000070     10 s pic x(70) occurs 90.
-000070 01 i pic 9(2).
-000070 01 j pic 9(2).
+000071 FD grace-log.
+000071 01 glr pic x(70).
+000071 FD wckpt.
+000071 01 ckwrec pic 9(3).
+000071 FD audit.
+000071 01 adr pic x(110).
+000072 WORKING-STORAGE SECTION.
+000072 COPY stbl REPLACING
+000072     ==WIDTH== BY ==70==
+000072     ==COUNT== BY ==396==
+000072     ==CTRSIZE== BY ==3==.
+000073 01 gls pic xx.
+000073 01 gct pic 9(4) value zero.
+000073 01 cks pic 9(8) value zero.
+000073 01 rts pic x(21).
+000073 01 gln pic x(70) value space.
+000074 01 out-fn pic x(70) value space.
+000074 01 env-fn pic x(70) value space.
+000074 01 aud-fn pic x(70) value space.
+000074 01 aenv-fn pic x(70) value space.
+000074 01 gen-ed pic z(3)9.
+000075 01 mismatches pic 9(4) value zero.
+000076 01 wcfs pic xx.
+000077 01 start-i pic 9(3) value 1.
+000077 01 ckwrec-ws pic 9(3).
+000078 01 adfs pic xx.
+000078 01 adln pic x(110) value space.
+000079 01 wrcnt pic 9(3) value zero.
 000080 HEADER
-000090 OPEN OUTPUT retfd
-000100 MOVE "000000*Cobol is a disruptive language" to s(01)
-000100 MOVE "000001 REPLACE ==HEADER==" to s(02)
-000100 MOVE "000001     BY ==PROCEDURE DIVISION.==." to s(03)
-000100 MOVE "000010 IDENTIFICATION DIVISION." to s(04)
-000100 MOVE "000020 PROGRAM-ID. grace." to s(05)
-000100 MOVE "000030 ENVIRONMENT DIVISION." to s(06)
-000100 MOVE "000040 INPUT-OUTPUT SECTION." to s(07)
-000100 MOVE "000050 FILE-CONTROL." to s(08)
-000100 MOVE "000050 SELECT retfd ASSIGN TO 'Grace_kid.cob'" to s(09)
-000100 MOVE "000050 ORGANIZATION IS LINE SEQUENTIAL." to s(10)
-000100 MOVE "000060 DATA DIVISION." to s(11)
-000100 MOVE "000070 FILE SECTION." to s(12)
-000100 MOVE "000070 FD retfd." to s(13)
-000100 MOVE "000070 01 t pic x(70)." to s(14)
-000100 MOVE "000070 WORKING-STORAGE SECTION." to s(15)
-000100 MOVE "000070 01 s-tbl." to s(16)
-000100 MOVE "000070     10 s pic x(70) occurs 90." to s(17)
-000100 MOVE "000070 01 i pic 9(2)." to s(18)
-000100 MOVE "000070 01 j pic 9(2)." to s(19)
-000100 MOVE "000080 HEADER" to s(20)
-000100 MOVE "000090 OPEN OUTPUT retfd" to s(21)
-000100 MOVE "000110 PERFORM VARYING j" to s(67)
-000100 MOVE "000110     FROM 1 BY 1 UNTIL j > 21" to s(68)
-000100 MOVE "000110     STRING'000100 MOVE 'x'22'" to s(69)
-000100 MOVE "000110     FUNCTION TRIM(s(j))x'22'" to s(70)
-000100 MOVE "000110     ' to s('j')'into s(j+ 21)" to s(71)
-000100 MOVE "000110 END-PERFORM" to s(72)
-000100 MOVE "000110 PERFORM VARYING i" to s(73)
-000100 MOVE "000110     FROM 67 BY 1 UNTIL i > 90" to s(74)
-000100 MOVE "000110     STRING'000100 MOVE 'x'22'" to s(75)
-000100 MOVE "000110     FUNCTION TRIM(s(i))x'22'" to s(76)
-000100 MOVE "000110     ' to s('i')'into s(i- 24)" to s(77)
-000100 MOVE "000110 END-PERFORM" to s(78)
-000100 MOVE "000112 REPLACE ==LOOPI==" to s(79)
-000100 MOVE "000112     BY ==PERFORM VARYING i==." to s(80)
-000100 MOVE "000115 LOOPI" to s(81)
-000100 MOVE "000115     FROM 1 BY 1 UNTIL i > 90" to s(82)
-000100 MOVE "000115     MOVE s(i) to t" to s(83)
-000100 MOVE "000115     WRITE t" to s(84)
-000100 MOVE "000115 END-PERFORM" to s(85)
-000100 MOVE "000120 CLOSE retfd" to s(86)
-000100 MOVE "000123 REPLACE ==QUIT==" to s(87)
-000100 MOVE "000123     BY ==STOP RUN.==." to s(88)
-000100 MOVE "000130 QUIT" to s(89)
-000100 MOVE "000130 END PROGRAM grace." to s(90)
+000091 OPEN INPUT grace-log
+000092 IF gls = '00'
+000093   PERFORM UNTIL gls = '10'
+000094     READ grace-log
+000095       AT END MOVE '10' to gls
+000096       NOT AT END ADD 1 TO gct
+000097     END-READ
+000098   END-PERFORM
+000099   CLOSE grace-log
+000100 END-IF
+000101 ADD 1 TO gct
+000102 ACCEPT env-fn FROM ENVIRONMENT
+000102     'GRACE_OUT_FILE'
+000103 IF env-fn NOT = SPACES
+000104   MOVE env-fn TO out-fn
+000105 ELSE
+000106   MOVE gct TO gen-ed
+000107   STRING
+000107     'Grace_kid'
+000107     FUNCTION TRIM(gen-ed)
+000107     '.cob' INTO out-fn
+000108 END-IF
+000108 ACCEPT aenv-fn FROM ENVIRONMENT
+000108     'AUDIT_LOG_FILE'
+000108 IF aenv-fn NOT = SPACES
+000108   MOVE aenv-fn TO aud-fn
+000108 ELSE
+000108   MOVE 'Audit.log' TO aud-fn
+000108 END-IF
+000108 OPEN INPUT wckpt
+000108 IF wcfs = '00'
+000108   READ wckpt INTO ckwrec-ws
+000108   IF ckwrec-ws > 0
+000108     COMPUTE start-i =
+000108       ckwrec-ws + 1
+000108   END-IF
+000108   CLOSE wckpt
+000108 END-IF
+000109 IF start-i > 1
+000109   OPEN EXTEND retfd
+000109 ELSE
+000109   OPEN OUTPUT retfd
+000109 END-IF
+000110 OPEN EXTEND grace-log
+000111 IF gls NOT = '00'
+000112   OPEN OUTPUT grace-log
+000113 END-IF
+000114 MOVE FUNCTION CURRENT-DATE to rts
+000100 MOVE "000000*Cobol is a disruptive language" to s(001)
+000100 MOVE "000001 REPLACE ==HEADER==" to s(002)
+000100 MOVE "000001     BY ==PROCEDURE DIVISION.==." to s(003)
+000100 MOVE "000010 IDENTIFICATION DIVISION." to s(004)
+000100 MOVE "000020 PROGRAM-ID. grace." to s(005)
+000100 MOVE "000030 ENVIRONMENT DIVISION." to s(006)
+000100 MOVE "000040 INPUT-OUTPUT SECTION." to s(007)
+000100 MOVE "000050 FILE-CONTROL." to s(008)
+000100 MOVE "000050 SELECT retfd ASSIGN TO DYNAMIC out-fn" to s(009)
+000100 MOVE "000050 ORGANIZATION IS LINE SEQUENTIAL." to s(010)
+000100 MOVE "000051 SELECT grace-log ASSIGN TO 'Grace.log'" to s(011)
+000100 MOVE "000051     ORGANIZATION IS LINE SEQUENTIAL" to s(012)
+000100 MOVE "000051     FILE STATUS IS gls." to s(013)
+000100 MOVE "000052 SELECT wckpt ASSIGN TO 'Grace_wr.ckpt'" to s(014)
+000100 MOVE "000052     ORGANIZATION IS LINE SEQUENTIAL" to s(015)
+000100 MOVE "000052     FILE STATUS IS wcfs." to s(016)
+000100 MOVE "000053 SELECT audit ASSIGN TO DYNAMIC aud-fn" to s(017)
+000100 MOVE "000053     ORGANIZATION IS LINE SEQUENTIAL" to s(018)
+000100 MOVE "000053     FILE STATUS IS adfs." to s(019)
+000100 MOVE "000060 DATA DIVISION." to s(020)
+000100 MOVE "000070 FILE SECTION." to s(021)
+000100 MOVE "000070 FD retfd." to s(022)
+000100 MOVE "000070 01 t pic x(70)." to s(023)
+000100 MOVE "000071 FD grace-log." to s(024)
+000100 MOVE "000071 01 glr pic x(70)." to s(025)
+000100 MOVE "000071 FD wckpt." to s(026)
+000100 MOVE "000071 01 ckwrec pic 9(3)." to s(027)
+000100 MOVE "000071 FD audit." to s(028)
+000100 MOVE "000071 01 adr pic x(110)." to s(029)
+000100 MOVE "000072 WORKING-STORAGE SECTION." to s(030)
+000100 MOVE "000072 COPY stbl REPLACING" to s(031)
+000100 MOVE "000072     ==WIDTH== BY ==70==" to s(032)
+000100 MOVE "000072     ==COUNT== BY ==396==" to s(033)
+000100 MOVE "000072     ==CTRSIZE== BY ==3==." to s(034)
+000100 MOVE "000073 01 gls pic xx." to s(035)
+000100 MOVE "000073 01 gct pic 9(4) value zero." to s(036)
+000100 MOVE "000073 01 cks pic 9(8) value zero." to s(037)
+000100 MOVE "000073 01 rts pic x(21)." to s(038)
+000100 MOVE "000073 01 gln pic x(70) value space." to s(039)
+000100 MOVE "000074 01 out-fn pic x(70) value space." to s(040)
+000100 MOVE "000074 01 env-fn pic x(70) value space." to s(041)
+000100 MOVE "000074 01 aud-fn pic x(70) value space." to s(042)
+000100 MOVE "000074 01 aenv-fn pic x(70) value space." to s(043)
+000100 MOVE "000074 01 gen-ed pic z(3)9." to s(044)
+000100 MOVE "000075 01 mismatches pic 9(4) value zero." to s(045)
+000100 MOVE "000076 01 wcfs pic xx." to s(046)
+000100 MOVE "000077 01 start-i pic 9(3) value 1." to s(047)
+000100 MOVE "000077 01 ckwrec-ws pic 9(3)." to s(048)
+000100 MOVE "000078 01 adfs pic xx." to s(049)
+000100 MOVE "000078 01 adln pic x(110) value space." to s(050)
+000100 MOVE "000079 01 wrcnt pic 9(3) value zero." to s(051)
+000100 MOVE "000080 HEADER" to s(052)
+000100 MOVE "000091 OPEN INPUT grace-log" to s(053)
+000100 MOVE "000092 IF gls = '00'" to s(054)
+000100 MOVE "000093   PERFORM UNTIL gls = '10'" to s(055)
+000100 MOVE "000094     READ grace-log" to s(056)
+000100 MOVE "000095       AT END MOVE '10' to gls" to s(057)
+000100 MOVE "000096       NOT AT END ADD 1 TO gct" to s(058)
+000100 MOVE "000097     END-READ" to s(059)
+000100 MOVE "000098   END-PERFORM" to s(060)
+000100 MOVE "000099   CLOSE grace-log" to s(061)
+000100 MOVE "000100 END-IF" to s(062)
+000100 MOVE "000101 ADD 1 TO gct" to s(063)
+000100 MOVE "000102 ACCEPT env-fn FROM ENVIRONMENT" to s(064)
+000100 MOVE "000102     'GRACE_OUT_FILE'" to s(065)
+000100 MOVE "000103 IF env-fn NOT = SPACES" to s(066)
+000100 MOVE "000104   MOVE env-fn TO out-fn" to s(067)
+000100 MOVE "000105 ELSE" to s(068)
+000100 MOVE "000106   MOVE gct TO gen-ed" to s(069)
+000100 MOVE "000107   STRING" to s(070)
+000100 MOVE "000107     'Grace_kid'" to s(071)
+000100 MOVE "000107     FUNCTION TRIM(gen-ed)" to s(072)
+000100 MOVE "000107     '.cob' INTO out-fn" to s(073)
+000100 MOVE "000108 END-IF" to s(074)
+000100 MOVE "000108 ACCEPT aenv-fn FROM ENVIRONMENT" to s(075)
+000100 MOVE "000108     'AUDIT_LOG_FILE'" to s(076)
+000100 MOVE "000108 IF aenv-fn NOT = SPACES" to s(077)
+000100 MOVE "000108   MOVE aenv-fn TO aud-fn" to s(078)
+000100 MOVE "000108 ELSE" to s(079)
+000100 MOVE "000108   MOVE 'Audit.log' TO aud-fn" to s(080)
+000100 MOVE "000108 END-IF" to s(081)
+000100 MOVE "000108 OPEN INPUT wckpt" to s(082)
+000100 MOVE "000108 IF wcfs = '00'" to s(083)
+000100 MOVE "000108   READ wckpt INTO ckwrec-ws" to s(084)
+000100 MOVE "000108   IF ckwrec-ws > 0" to s(085)
+000100 MOVE "000108     COMPUTE start-i =" to s(086)
+000100 MOVE "000108       ckwrec-ws + 1" to s(087)
+000100 MOVE "000108   END-IF" to s(088)
+000100 MOVE "000108   CLOSE wckpt" to s(089)
+000100 MOVE "000108 END-IF" to s(090)
+000100 MOVE "000109 IF start-i > 1" to s(091)
+000100 MOVE "000109   OPEN EXTEND retfd" to s(092)
+000100 MOVE "000109 ELSE" to s(093)
+000100 MOVE "000109   OPEN OUTPUT retfd" to s(094)
+000100 MOVE "000109 END-IF" to s(095)
+000100 MOVE "000110 OPEN EXTEND grace-log" to s(096)
+000100 MOVE "000111 IF gls NOT = '00'" to s(097)
+000100 MOVE "000112   OPEN OUTPUT grace-log" to s(098)
+000100 MOVE "000113 END-IF" to s(099)
+000100 MOVE "000114 MOVE FUNCTION CURRENT-DATE to rts" to s(100)
+000100 MOVE "000110 PERFORM VARYING j" to s(299)
+000100 MOVE "000110     FROM 1 BY 1 UNTIL j > 100" to s(300)
+000100 MOVE "000110     PERFORM CHECK-BOUND-J-TGT" to s(301)
+000100 MOVE "000110     STRING'000100 MOVE 'x'22'" to s(302)
+000100 MOVE "000110     FUNCTION TRIM(s(j))x'22'" to s(303)
+000100 MOVE "000110     ' to s('j')'into s(j+ 100)" to s(304)
+000100 MOVE "000110 END-PERFORM" to s(305)
+000100 MOVE "000110 PERFORM VARYING i" to s(306)
+000100 MOVE "000110     FROM 299 BY 1 UNTIL i > 396" to s(307)
+000100 MOVE "000110     PERFORM CHECK-BOUND-I-TGT" to s(308)
+000100 MOVE "000110     STRING'000100 MOVE 'x'22'" to s(309)
+000100 MOVE "000110     FUNCTION TRIM(s(i))x'22'" to s(310)
+000100 MOVE "000110     ' to s('i')'into s(i- 98)" to s(311)
+000100 MOVE "000110 END-PERFORM" to s(312)
+000100 MOVE "000112 REPLACE ==LOOPI==" to s(313)
+000100 MOVE "000112     BY ==PERFORM VARYING i==." to s(314)
+000100 MOVE "000115 LOOPI" to s(315)
+000100 MOVE "000115     FROM start-i BY 1 UNTIL i > 396" to s(316)
+000100 MOVE "000115     PERFORM CHECK-BOUND-I" to s(317)
+000100 MOVE "000115     MOVE s(i) to t" to s(318)
+000100 MOVE "000115     WRITE t" to s(319)
+000100 MOVE "000115     ADD 1 TO wrcnt" to s(320)
+000100 MOVE "000115     OPEN OUTPUT wckpt" to s(321)
+000100 MOVE "000115     MOVE i TO ckwrec" to s(322)
+000100 MOVE "000115     WRITE ckwrec" to s(323)
+000100 MOVE "000115     CLOSE wckpt" to s(324)
+000100 MOVE "000118 END-PERFORM" to s(325)
+000100 MOVE "000118 PERFORM VARYING i" to s(326)
+000100 MOVE "000118     FROM 1 BY 1 UNTIL i > 396" to s(327)
+000100 MOVE "000118   PERFORM CHECK-BOUND-I" to s(328)
+000100 MOVE "000118   ADD FUNCTION LENGTH(FUNCTION" to s(329)
+000100 MOVE "000118     TRIM(s(i))) TO cks" to s(330)
+000100 MOVE "000118 END-PERFORM" to s(331)
+000100 MOVE "000119 OPEN OUTPUT wckpt" to s(332)
+000100 MOVE "000119 MOVE 0 TO ckwrec" to s(333)
+000100 MOVE "000119 WRITE ckwrec" to s(334)
+000100 MOVE "000119 CLOSE wckpt" to s(335)
+000100 MOVE "000120 CLOSE retfd" to s(336)
+000100 MOVE "000120 OPEN INPUT retfd" to s(337)
+000100 MOVE "000120 PERFORM VARYING i" to s(338)
+000100 MOVE "000120     FROM 1 BY 1 UNTIL i > 396" to s(339)
+000100 MOVE "000120     PERFORM CHECK-BOUND-I" to s(340)
+000100 MOVE "000120     READ retfd" to s(341)
+000100 MOVE "000120         AT END EXIT PERFORM" to s(342)
+000100 MOVE "000120     END-READ" to s(343)
+000100 MOVE "000120     IF FUNCTION TRIM(t) NOT =" to s(344)
+000100 MOVE "000120        FUNCTION TRIM(s(i))" to s(345)
+000100 MOVE "000120         ADD 1 TO mismatches" to s(346)
+000100 MOVE "000120     END-IF" to s(347)
+000100 MOVE "000120 END-PERFORM" to s(348)
+000100 MOVE "000120 CLOSE retfd" to s(349)
+000100 MOVE "000120 IF mismatches = 0" to s(350)
+000100 MOVE "000120   DISPLAY 'GRACE: RECONCILIATION PASS'" to s(351)
+000100 MOVE "000120 ELSE" to s(352)
+000100 MOVE "000120   DISPLAY 'GRACE: RECONCILIATION FAIL '" to s(353)
+000100 MOVE "000120     mismatches ' mismatch(es)'" to s(354)
+000100 MOVE "000120   MOVE 16 TO RETURN-CODE" to s(355)
+000100 MOVE "000120 END-IF" to s(356)
+000100 MOVE "000121 STRING rts x'20' gct x'20' cks" to s(357)
+000100 MOVE "000121     INTO gln" to s(358)
+000100 MOVE "000122 MOVE gln TO glr" to s(359)
+000100 MOVE "000122 WRITE glr" to s(360)
+000100 MOVE "000123 CLOSE grace-log" to s(361)
+000100 MOVE "000121 MOVE SPACES TO adln" to s(362)
+000100 MOVE "000121 STRING rts x'20' 'GRACE' x'20'" to s(363)
+000100 MOVE "000121     FUNCTION TRIM(out-fn) x'20' wrcnt" to s(364)
+000100 MOVE "000121     INTO adln" to s(365)
+000100 MOVE "000121 OPEN EXTEND audit" to s(366)
+000100 MOVE "000121 IF adfs NOT = '00'" to s(367)
+000100 MOVE "000121   OPEN OUTPUT audit" to s(368)
+000100 MOVE "000121 END-IF" to s(369)
+000100 MOVE "000121 WRITE adr FROM adln" to s(370)
+000100 MOVE "000121 CLOSE audit" to s(371)
+000100 MOVE "000124 REPLACE ==QUIT==" to s(372)
+000100 MOVE "000124     BY ==STOP RUN.==." to s(373)
+000100 MOVE "000130 QUIT" to s(374)
+000100 MOVE "000125 CHECK-BOUND-I." to s(375)
+000100 MOVE "000125   IF i > 396" to s(376)
+000100 MOVE "000125     DISPLAY 'TABLE CAPACITY'" to s(377)
+000100 MOVE "000125       ' EXCEEDED'" to s(378)
+000100 MOVE "000125     MOVE 99 TO RETURN-CODE" to s(379)
+000100 MOVE "000125     STOP RUN" to s(380)
+000100 MOVE "000125   END-IF." to s(381)
+000100 MOVE "000127 CHECK-BOUND-J-TGT." to s(382)
+000100 MOVE "000127   IF j + 100 > 396" to s(383)
+000100 MOVE "000127     DISPLAY 'TABLE CAPACITY'" to s(384)
+000100 MOVE "000127       ' EXCEEDED'" to s(385)
+000100 MOVE "000127     MOVE 99 TO RETURN-CODE" to s(386)
+000100 MOVE "000127     STOP RUN" to s(387)
+000100 MOVE "000127   END-IF." to s(388)
+000100 MOVE "000128 CHECK-BOUND-I-TGT." to s(389)
+000100 MOVE "000128   IF i - 98 > 396 OR i - 98 < 1" to s(390)
+000100 MOVE "000128     DISPLAY 'TABLE CAPACITY'" to s(391)
+000100 MOVE "000128       ' EXCEEDED'" to s(392)
+000100 MOVE "000128     MOVE 99 TO RETURN-CODE" to s(393)
+000100 MOVE "000128     STOP RUN" to s(394)
+000100 MOVE "000128   END-IF." to s(395)
+000100 MOVE "000130 END PROGRAM grace." to s(396)
 000110 PERFORM VARYING j
-000110     FROM 1 BY 1 UNTIL j > 21
+000110     FROM 1 BY 1 UNTIL j > 100
+000110     PERFORM CHECK-BOUND-J-TGT
 000110     STRING'000100 MOVE 'x'22'
 000110     FUNCTION TRIM(s(j))x'22'
-000110     ' to s('j')'into s(j+ 21)
+000110     ' to s('j')'into s(j+ 100)
 000110 END-PERFORM
 000110 PERFORM VARYING i
-000110     FROM 67 BY 1 UNTIL i > 90
+000110     FROM 299 BY 1 UNTIL i > 396
+000110     PERFORM CHECK-BOUND-I-TGT
 000110     STRING'000100 MOVE 'x'22'
 000110     FUNCTION TRIM(s(i))x'22'
-000110     ' to s('i')'into s(i- 24)
+000110     ' to s('i')'into s(i- 98)
 000110 END-PERFORM
 000112 REPLACE ==LOOPI==
 000112     BY ==PERFORM VARYING i==.
 000115 LOOPI
-000115     FROM 1 BY 1 UNTIL i > 90
+000115     FROM start-i BY 1 UNTIL i > 396
+000115     PERFORM CHECK-BOUND-I
 000115     MOVE s(i) to t
 000115     WRITE t
-000115 END-PERFORM
+000115     ADD 1 TO wrcnt
+000115     OPEN OUTPUT wckpt
+000115     MOVE i TO ckwrec
+000115     WRITE ckwrec
+000115     CLOSE wckpt
+000118 END-PERFORM
+000118 PERFORM VARYING i
+000118     FROM 1 BY 1 UNTIL i > 396
+000118   PERFORM CHECK-BOUND-I
+000118   ADD FUNCTION LENGTH(FUNCTION
+000118     TRIM(s(i))) TO cks
+000118 END-PERFORM
+000119 OPEN OUTPUT wckpt
+000119 MOVE 0 TO ckwrec
+000119 WRITE ckwrec
+000119 CLOSE wckpt
 000120 CLOSE retfd
-000123 REPLACE ==QUIT==
-000123     BY ==STOP RUN.==.
+000120 OPEN INPUT retfd
+000120 PERFORM VARYING i
+000120     FROM 1 BY 1 UNTIL i > 396
+000120     PERFORM CHECK-BOUND-I
+000120     READ retfd
+000120         AT END EXIT PERFORM
+000120     END-READ
+000120     IF FUNCTION TRIM(t) NOT =
+000120        FUNCTION TRIM(s(i))
+000120         ADD 1 TO mismatches
+000120     END-IF
+000120 END-PERFORM
+000120 CLOSE retfd
+000120 IF mismatches = 0
+000120   DISPLAY 'GRACE: RECONCILIATION PASS'
+000120 ELSE
+000120   DISPLAY 'GRACE: RECONCILIATION FAIL '
+000120     mismatches ' mismatch(es)'
+000120   MOVE 16 TO RETURN-CODE
+000120 END-IF
+000121 STRING rts x'20' gct x'20' cks
+000121     INTO gln
+000122 MOVE gln TO glr
+000122 WRITE glr
+000123 CLOSE grace-log
+000121 MOVE SPACES TO adln
+000121 STRING rts x'20' 'GRACE' x'20'
+000121     FUNCTION TRIM(out-fn) x'20' wrcnt
+000121     INTO adln
+000121 OPEN EXTEND audit
+000121 IF adfs NOT = '00'
+000121   OPEN OUTPUT audit
+000121 END-IF
+000121 WRITE adr FROM adln
+000121 CLOSE audit
+000124 REPLACE ==QUIT==
+000124     BY ==STOP RUN.==.
 000130 QUIT
+000125 CHECK-BOUND-I.
+000125   IF i > 396
+000125     DISPLAY 'TABLE CAPACITY'
+000125       ' EXCEEDED'
+000125     MOVE 99 TO RETURN-CODE
+000125     STOP RUN
+000125   END-IF.
+000127 CHECK-BOUND-J-TGT.
+000127   IF j + 100 > 396
+000127     DISPLAY 'TABLE CAPACITY'
+000127       ' EXCEEDED'
+000127     MOVE 99 TO RETURN-CODE
+000127     STOP RUN
+000127   END-IF.
+000128 CHECK-BOUND-I-TGT.
+000128   IF i - 98 > 396 OR i - 98 < 1
+000128     DISPLAY 'TABLE CAPACITY'
+000128       ' EXCEEDED'
+000128     MOVE 99 TO RETURN-CODE
+000128     STOP RUN
+000128   END-IF.
 000130 END PROGRAM grace.
