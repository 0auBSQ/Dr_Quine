@@ -0,0 +1,122 @@
+000000*Chained multi-generation batch driver for grace/Grace_kid
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. gracebat.
+000030 ENVIRONMENT DIVISION.
+000040 INPUT-OUTPUT SECTION.
+000050 FILE-CONTROL.
+000060     SELECT ckpt ASSIGN TO 'Grace_batch.ckpt'
+000070     ORGANIZATION IS LINE SEQUENTIAL
+000080     FILE STATUS IS ckfs.
+000085     SELECT lineage ASSIGN TO 'Grace_lineage.log'
+000086     ORGANIZATION IS LINE SEQUENTIAL
+000087     FILE STATUS IS lnfs.
+000090 DATA DIVISION.
+000100 FILE SECTION.
+000110 FD ckpt.
+000120 01 ckrec pic 9(4).
+000125 FD lineage.
+000126 01 linerec pic x(100).
+000130 WORKING-STORAGE SECTION.
+000140 01 ckfs pic xx.
+000150 01 lastg pic 9(4) value zero.
+000155 01 startg pic 9(4).
+000160 01 gen pic 9(4).
+000165 01 prevg pic 9(4).
+000170 01 gen-ed pic z(3)9.
+000175 01 prev-ed pic z(3)9.
+000180 01 target pic 9(4) value 10.
+000190 01 cmd pic x(200) value spaces.
+000200 01 rc pic 9(4).
+000210 01 failed pic 9 value zero.
+000212 01 lnfs pic xx.
+000214 01 lnts pic x(21).
+000216 01 srcname pic x(30) value spaces.
+000217 01 outname pic x(30) value spaces.
+000218 01 pfword pic x(4) value spaces.
+000220 PROCEDURE DIVISION.
+000230     OPEN INPUT ckpt
+000240     IF ckfs = '00'
+000250         READ ckpt INTO lastg
+000260         CLOSE ckpt
+000270     ELSE
+000280         MOVE 1 TO lastg
+000290     END-IF
+000300     IF lastg >= target
+000310         DISPLAY 'GRACEBAT: already at generation ' lastg
+000320             ' (target ' target '), nothing to do'
+000330         STOP RUN
+000340     END-IF
+000345     COMPUTE startg = lastg + 1
+000350     PERFORM VARYING gen FROM startg BY 1
+000360         UNTIL gen > target OR failed = 1
+000365         MOVE gen TO gen-ed
+000368         MOVE SPACES TO outname
+000370         STRING 'Grace_kid_' FUNCTION TRIM(gen-ed) '.cob'
+000372             INTO outname
+000380         IF gen = 2
+000385             MOVE 'grace.cob' TO srcname
+000390         STRING 'cobc -x -std=ibm -I copybooks -o gracebat_run '
+000395             'grace.cob' INTO cmd
+000400         ELSE
+000405             COMPUTE prevg = gen - 1
+000407             MOVE prevg TO prev-ed
+000408             MOVE SPACES TO srcname
+000409             STRING 'Grace_kid_' FUNCTION TRIM(prev-ed) '.cob'
+000409                 INTO srcname
+000410             MOVE SPACES TO cmd
+000412         STRING 'cobc -x -std=ibm -I copybooks -o gracebat_run '
+000415             FUNCTION TRIM(srcname) INTO cmd
+000430         END-IF
+000440         CALL 'SYSTEM' USING cmd RETURNING rc
+000450         IF rc NOT = 0
+000460             DISPLAY 'GRACEBAT: compile failed at generation '
+000470                 gen ', rc=' rc
+000480             MOVE 1 TO failed
+000485             MOVE 'FAIL' TO pfword
+000487             PERFORM WRITE-LINEAGE
+000490         ELSE
+000493             MOVE SPACES TO cmd
+000500             STRING 'GRACE_OUT_FILE=' FUNCTION TRIM(outname)
+000505                 ' ./gracebat_run'
+000510                 INTO cmd
+000510             CALL 'SYSTEM' USING cmd RETURNING rc
+000520             IF rc NOT = 0
+000530                 DISPLAY 'GRACEBAT: run failed at generation '
+000540                     gen ', rc=' rc
+000550                 MOVE 1 TO failed
+000555                 MOVE 'FAIL' TO pfword
+000560             ELSE
+000565                 MOVE 'PASS' TO pfword
+000570             END-IF
+000575             PERFORM WRITE-LINEAGE
+000577         END-IF
+000580         IF failed = 0
+000630             OPEN OUTPUT ckpt
+000640             MOVE gen TO ckrec
+000650             WRITE ckrec
+000660             CLOSE ckpt
+000670             DISPLAY 'GRACEBAT: generation ' gen
+000680                 ' complete -> ' FUNCTION TRIM(outname)
+000700         END-IF
+000710     END-PERFORM
+000720     IF failed = 1
+000730         MOVE 1 TO RETURN-CODE
+000740     ELSE
+000750         DISPLAY 'GRACEBAT: reached generation ' target
+000760     END-IF
+000770     STOP RUN.
+000775 WRITE-LINEAGE.
+000776     MOVE FUNCTION CURRENT-DATE TO lnts
+000777     MOVE SPACES TO linerec
+000778     STRING lnts x'20' gen-ed x'20'
+000779         FUNCTION TRIM(srcname) x'20'
+000780         FUNCTION TRIM(outname) x'20'
+000781         pfword
+000782         INTO linerec
+000783     OPEN EXTEND lineage
+000784     IF lnfs NOT = '00'
+000785         OPEN OUTPUT lineage
+000786     END-IF
+000787     WRITE linerec
+000788     CLOSE lineage.
+000790 END PROGRAM gracebat.
