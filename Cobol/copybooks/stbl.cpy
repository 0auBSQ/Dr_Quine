@@ -0,0 +1,7 @@
+000001*    Shared quine table scaffold (request 009). COPY
+000002*    REPLACING WIDTH / COUNT / CTRSIZE per caller.
+000003 01 s-tbl.
+000004     10 s pic x(WIDTH) occurs COUNT
+000005         value space.
+000006 01 i pic 9(CTRSIZE) value zero.
+000007 01 j pic 9(CTRSIZE) value zero.
