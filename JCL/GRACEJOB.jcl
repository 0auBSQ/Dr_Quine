@@ -0,0 +1,55 @@
+//GRACEJOB JOB (ACCTNO),'COBOL QUINE BATCH',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY DRIVER FOR THE COLLEEN/GRACE QUINE SUITE.             *
+//* STEP COLLEEN PRINTS/WRITES ITS OWN SOURCE AND APPENDS ONE     *
+//*   AUDIT.LOG RECORD FOR THE RUN.                               *
+//* STEP GRACE IS CONDITIONED TO BE BYPASSED WHEN COLLEEN DID     *
+//*   NOT END WITH RETURN-CODE 0 (SEE BOUNDS-CHECK AND            *
+//*   RECONCILIATION LOGIC IN COLLEEN.COB/GRACE.COB) SO A BAD     *
+//*   COLLEEN RUN CAN NEVER FEED GRACE A STALE OR PARTIAL STATE.  *
+//*--------------------------------------------------------------*
+//COLLEEN  EXEC PGM=COLLEEN,REGION=0M
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*        COLRET AND AUDIT ARE OPENED BY COLLEEN.COB VIA SELECT
+//*        ... ASSIGN TO DYNAMIC OUT-FN/AUD-FN, NOT A DD-BOUND
+//*        EXTERNAL NAME, SO THEY ARE ROUTED BELOW THROUGH STDENV
+//*        (ACCEPT ... FROM ENVIRONMENT) RATHER THAN A DD STATEMENT
+//*        -- A DD HERE WOULD NEVER BE CONSULTED.
+//STDENV   DD   *
+COLLEEN_OUT_FILE=/prod/cobol/output/Col_kid.cob
+AUDIT_LOG_FILE=/prod/cobol/output/Audit.log
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* GRACE IS SKIPPED IF COLLEEN'S RETURN CODE WAS NOT ZERO        *
+//* (TABLE-CAPACITY-EXCEEDED ABENDS WITH RC=99, EXTRA'S SELF-     *
+//* VERIFICATION MISMATCH RETURNS A NONZERO DISCREPANCY COUNT).   *
+//*--------------------------------------------------------------*
+//GRACE    EXEC PGM=GRACE,REGION=0M,COND=(0,NE,COLLEEN)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*        RETFD, GRACE-LOG, WCKPT AND AUDIT ARE ALL OPENED BY
+//*        GRACE.COB VIA SELECT ... ASSIGN TO (DYNAMIC OUT-FN/
+//*        AUD-FN, OR A PLAIN QUOTED LITERAL FOR GRACE-LOG/WCKPT),
+//*        SO NONE OF THEM ARE DD-BOUND EXTERNAL NAMES; A GRACELOG,
+//*        WCKPT OR LINEAGE DD HERE WOULD NEVER BE CONSULTED AND IS
+//*        OMITTED RATHER THAN LEFT AS A MISLEADING NO-OP. GRACE.LOG
+//*        AND GRACE_WR.CKPT ARE GRACE'S OWN LOCAL-WORKING-DIRECTORY
+//*        HOUSEKEEPING FILES (RESTART CHECKPOINT AND RUN HISTORY)
+//*        AND STAY FIXED NAMES BY DESIGN -- ONLY THE TWO REAL
+//*        OUTPUT PRODUCTS (THE GENERATED KID SOURCE AND THE SHARED
+//*        AUDIT TRAIL) ARE ROUTED VIA STDENV BELOW. GRACE_OUT_FILE
+//*        IS DELIBERATELY LEFT UNSET SO GRACE'S OWN GENERATION
+//*        AUTO-INCREMENT (GEN = GRACE.LOG RECORD COUNT + 1) PICKS
+//*        A FRESH, NON-COLLIDING OUTPUT NAME EACH NIGHTLY RUN.
+//*        GRACEBAT.COB DRIVES THE MULTI-GENERATION COMPILE/RUN/LOG-
+//*        LINEAGE CHAIN (REQUEST 004) AS A SEPARATE, OPERATOR- OR
+//*        SCHEDULER-INVOKED BATCH UTILITY; IT IS NOT PART OF THIS
+//*        JOB'S SINGLE COLLEEN/GRACE NIGHTLY PASS.
+//STDENV   DD   *
+AUDIT_LOG_FILE=/prod/cobol/output/Audit.log
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
